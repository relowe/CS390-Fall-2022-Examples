@@ -1,37 +1,248 @@
       * Compute the average of a list of numbers.
+      * Reads WS-NUM values from the NUM-FILE input dataset so the
+      * batch can run unattended instead of prompting at a console.
+      * Item count and total are driven off end-of-file rather than a
+      * typed count, so the batch size is no longer capped at 99.
+      * Non-numeric readings are rejected and counted instead of
+      * polluting the running total.
+      * WS-NUM/the run date are carried in the shared WS-NUMREC layout
+      * (copybook/numrec.cpy) so AVERAGE and the counting programs
+      * describe a number the same way.
+      * Progress is checkpointed to AVGCKPT every CK-INTERVAL readings
+      * so a rerun after a mid-batch failure can resume instead of
+      * re-keying the whole day's input.
+      * Readings carry two decimal places (dollars and cents) so NUMDATA
+      * can hold currency amounts without losing precision.
+      * NUMDATA layout: one reading per line, 8 bytes, PIC S9(5)V99
+      * SIGN IS TRAILING SEPARATE CHARACTER - five integer digits, two
+      * decimal digits, no decimal point, then a literal trailing "+"
+      * or "-" byte. Example: "0001000+" is 10.00. A line that does
+      * not conform (e.g. a decimal point, a leading sign, or a
+      * shorter/longer numeric string) is rejected and counted rather
+      * than averaged, so a misformatted NUMDATA produces a report
+      * with every reading rejected and a zero total/average instead
+      * of an error - check "Rejected:" on AVGRPT before filing it.
+      * "Rejected:" counts bad physical records, not bad input lines -
+      * a LINE SEQUENTIAL line longer than 8 bytes is split across more
+      * than one fixed-length record by the runtime, so one garbled
+      * line in NUMDATA can inflate the rejected count by more than 1.
+      * AVGCKPT ties a saved checkpoint to the NUMDATA it was taken
+      * against by remembering NUMDATA's first record; if a rerun's
+      * NUMDATA has a different first record, or fewer records than the
+      * checkpoint skipped past, the checkpoint is stale and the whole
+      * file is reprocessed from the top instead of trusting it.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. AVERAGE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO "NUMDATA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO "AVGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO "AVGCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 NUM-RECORD PIC S9(5)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+          01 NUM-RECORD-RAW REDEFINES NUM-RECORD PIC X(08).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 PRINT-RECORD PIC X(80).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 CKPT-RECORD.
+             05 CKPT-N        PIC 9(5).
+             05 CKPT-RAW      PIC 9(5).
+             05 CKPT-REJECTED PIC 9(5).
+             05 CKPT-SUM      PIC S9(10)V99
+                 SIGN IS TRAILING SEPARATE CHARACTER.
+             05 CKPT-FIRST-RECORD PIC X(08).
+
        WORKING-STORAGE SECTION.
-          01 WS-N    PIC 9(2).
-          01 WS-SUM  PIC 9(6).
-          01 WS-NUM  PIC 9(3).
-          01 WS-I    PIC 9(2).
-          01 WS-AVG  PIC 9(3)V9(2).
+           COPY "numrec.cpy".
+
+          01 WS-N           PIC 9(5).
+          01 WS-SUM          PIC S9(10)V99.
+          01 WS-AVG          PIC S9(5)V99.
+          01 WS-EOF-SWITCH   PIC X VALUE "N".
+          01 WS-REPORT-DATE  PIC X(10).
+          01 WS-PRINT-LINE   PIC X(80).
+          01 WS-SUM-ED       PIC -(10)9.99.
+          01 WS-AVG-ED       PIC -(5)9.99.
+          01 WS-REJECTED     PIC 9(5) VALUE 0.
+          01 WS-CKPT-STATUS  PIC XX.
+          01 WS-SKIP-COUNT   PIC 9(5) VALUE 0.
+          01 WS-RAW-N        PIC 9(5) VALUE 0.
+          01 WS-CKPT-FILENAME PIC X(20) VALUE "AVGCKPT".
+          01 CK-INTERVAL     PIC 9(3) VALUE 10.
+          01 WS-FIRST-RECORD PIC X(08).
+          01 WS-FIRST-RECORD-SET PIC X VALUE "N".
+          01 WS-CKPT-FIRST-RECORD PIC X(08).
 
        PROCEDURE DIVISION.
        Average.
-           PERFORM READ-N.
+           ACCEPT WS-NUMREC-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT NUM-FILE.
+           PERFORM SKIP-TO-CHECKPOINT WS-SKIP-COUNT TIMES.
+           PERFORM VALIDATE-CHECKPOINT.
            PERFORM ACCUMULATE-SUM.
+           CLOSE NUM-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
            PERFORM COMPUTE-AVERAGE.
+           PERFORM PRINT-REPORT.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
-       READ-N.
-           DISPLAY "How many numbers to average? " WITH NO ADVANCING.
-           ACCEPT WS-N.
+       LOAD-CHECKPOINT.
+           SET WS-SKIP-COUNT TO 0.
+           SET WS-N TO 0.
+           SET WS-SUM TO 0.
+           SET WS-REJECTED TO 0.
+           MOVE SPACES TO WS-FIRST-RECORD.
+           MOVE SPACES TO WS-CKPT-FIRST-RECORD.
+           SET WS-FIRST-RECORD-SET TO "N".
+           OPEN INPUT RESTART-FILE.
+           IF WS-CKPT-STATUS EQUAL TO "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RAW TO WS-SKIP-COUNT
+                       MOVE CKPT-N TO WS-N
+                       MOVE CKPT-SUM TO WS-SUM
+                       MOVE CKPT-REJECTED TO WS-REJECTED
+                       MOVE CKPT-FIRST-RECORD TO WS-CKPT-FIRST-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           MOVE WS-SKIP-COUNT TO WS-RAW-N.
+
+       SKIP-TO-CHECKPOINT.
+           IF WS-EOF-SWITCH NOT EQUAL TO "Y"
+               READ NUM-FILE
+                   AT END
+                       SET WS-EOF-SWITCH TO "Y"
+                   NOT AT END
+                       IF WS-FIRST-RECORD-SET EQUAL TO "N"
+                           MOVE NUM-RECORD-RAW TO WS-FIRST-RECORD
+                           SET WS-FIRST-RECORD-SET TO "Y"
+                       END-IF
+               END-READ
+           END-IF.
+
+       VALIDATE-CHECKPOINT.
+           IF WS-SKIP-COUNT GREATER THAN 0
+               IF WS-EOF-SWITCH EQUAL TO "Y"
+                   OR WS-FIRST-RECORD NOT EQUAL TO WS-CKPT-FIRST-RECORD
+                   DISPLAY "AVERAGE: AVGCKPT does not match NUMDATA - "
+                       "ignoring checkpoint and reprocessing the file."
+                   SET WS-EOF-SWITCH TO "N"
+                   SET WS-SKIP-COUNT TO 0
+                   SET WS-N TO 0
+                   SET WS-SUM TO 0
+                   SET WS-REJECTED TO 0
+                   SET WS-RAW-N TO 0
+                   SET WS-FIRST-RECORD-SET TO "N"
+                   CLOSE NUM-FILE
+                   OPEN INPUT NUM-FILE
+               END-IF
+           END-IF.
 
        ACCUMULATE-SUM.
-           SET WS-SUM TO 0.
-           PERFORM GNUM VARYING WS-I FROM 1 BY 1 UNTIL WS-I GREATER WS-N
-      - .
+           PERFORM GNUM UNTIL WS-EOF-SWITCH = "Y".
 
        GNUM.
-           ACCEPT WS-NUM.
-           ADD WS-NUM TO WS-SUM.
+           READ NUM-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+               NOT AT END
+                   ADD 1 TO WS-RAW-N
+                   IF WS-FIRST-RECORD-SET EQUAL TO "N"
+                       MOVE NUM-RECORD-RAW TO WS-FIRST-RECORD
+                       SET WS-FIRST-RECORD-SET TO "Y"
+                   END-IF
+                   IF NUM-RECORD IS NUMERIC
+                       MOVE NUM-RECORD TO WS-NUMREC-VALUE
+                       ADD 1 TO WS-N
+                       ADD WS-NUMREC-VALUE TO WS-SUM
+                   ELSE
+                       ADD 1 TO WS-REJECTED
+                       DISPLAY "AVERAGE: rejected non-numeric reading: "
+                           NUM-RECORD
+                   END-IF
+                   IF FUNCTION MOD(WS-RAW-N, CK-INTERVAL) EQUAL TO 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-N TO CKPT-N.
+           MOVE WS-RAW-N TO CKPT-RAW.
+           MOVE WS-REJECTED TO CKPT-REJECTED.
+           MOVE WS-SUM TO CKPT-SUM.
+           MOVE WS-FIRST-RECORD TO CKPT-FIRST-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE RESTART-FILE.
 
 
        COMPUTE-AVERAGE.
-           DIVIDE WS-N INTO WS-SUM GIVING WS-AVG.
-           DISPLAY "Average: " WS-AVG.
+           IF WS-N GREATER THAN 0
+               DIVIDE WS-N INTO WS-SUM GIVING WS-AVG
+           ELSE
+               SET WS-AVG TO 0
+           END-IF.
+
+       PRINT-REPORT.
+           MOVE WS-NUMREC-DATE(5:2) TO WS-REPORT-DATE(1:2).
+           MOVE "/"                 TO WS-REPORT-DATE(3:1).
+           MOVE WS-NUMREC-DATE(7:2) TO WS-REPORT-DATE(4:2).
+           MOVE "/"                 TO WS-REPORT-DATE(6:1).
+           MOVE WS-NUMREC-DATE(1:4) TO WS-REPORT-DATE(7:4).
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE "Daily Average Report" TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Run Date: " WS-REPORT-DATE
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Items Read: " WS-N
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Rejected: " WS-REJECTED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-SUM TO WS-SUM-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Total: " WS-SUM-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-AVG TO WS-AVG-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Average: " WS-AVG-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           CLOSE PRINT-FILE.
 
