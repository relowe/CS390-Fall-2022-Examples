@@ -0,0 +1,156 @@
+      * Drives AVGCALC once per named batch listed in the BATCHLST
+      * control file, so several departments' figures can be averaged
+      * in one submission instead of resubmitting AVERAGE per batch.
+      * Produces a single consolidated report (BATCHRPT) listing each
+      * batch's count, total, and average plus a grand total line.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AVGBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIST-FILE ASSIGN TO "BATCHLST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO "BATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIST-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 LIST-RECORD.
+             05 LIST-BATCH-NAME PIC X(20).
+             05 LIST-FILENAME   PIC X(40).
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 PRINT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 WS-EOF-SWITCH     PIC X VALUE "N".
+          01 WS-BATCH-NAME     PIC X(20).
+          01 WS-BATCH-FILENAME PIC X(40).
+          01 WS-BATCH-COUNT    PIC 9(5).
+          01 WS-BATCH-SUM      PIC S9(10)V99.
+          01 WS-BATCH-REJECTED PIC 9(5).
+          01 WS-BATCH-AVG      PIC S9(5)V99.
+          01 WS-BATCH-FILE-STATUS PIC XX.
+          01 WS-GRAND-COUNT    PIC 9(7) VALUE 0.
+          01 WS-GRAND-SUM      PIC S9(15)V99 VALUE 0.
+          01 WS-GRAND-AVG      PIC S9(5)V99.
+          01 WS-BATCHES-RUN    PIC 9(5) VALUE 0.
+          01 WS-BATCHES-FAILED PIC 9(5) VALUE 0.
+          01 WS-GRAND-REJECTED PIC 9(7) VALUE 0.
+          01 WS-PRINT-LINE     PIC X(80).
+          01 WS-COUNT-ED       PIC Z(4)9.
+          01 WS-SUM-ED         PIC -(10)9.99.
+          01 WS-AVG-ED         PIC -(5)9.99.
+          01 WS-REJECTED-ED    PIC Z(4)9.
+          01 WS-GRAND-COUNT-ED PIC Z(6)9.
+          01 WS-GRAND-SUM-ED   PIC -(15)9.99.
+          01 WS-GRAND-REJECTED-ED PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       Avgbatch.
+           OPEN INPUT LIST-FILE.
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE "Consolidated Average Report" TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           PERFORM RUN-BATCHES UNTIL WS-EOF-SWITCH = "Y".
+
+           CLOSE LIST-FILE.
+           PERFORM PRINT-GRAND-TOTAL.
+           CLOSE PRINT-FILE.
+           STOP RUN.
+
+       RUN-BATCHES.
+           READ LIST-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+               NOT AT END
+                   MOVE LIST-BATCH-NAME TO WS-BATCH-NAME
+                   MOVE LIST-FILENAME TO WS-BATCH-FILENAME
+                   CALL "AVGCALC" USING WS-BATCH-FILENAME
+                       WS-BATCH-COUNT WS-BATCH-SUM WS-BATCH-REJECTED
+                       WS-BATCH-AVG WS-BATCH-FILE-STATUS
+                   IF WS-BATCH-FILE-STATUS NOT EQUAL TO "00"
+                       ADD 1 TO WS-BATCHES-FAILED
+                       PERFORM PRINT-BATCH-ERROR-LINE
+                   ELSE
+                       ADD 1 TO WS-BATCHES-RUN
+                       ADD WS-BATCH-COUNT TO WS-GRAND-COUNT
+                       ADD WS-BATCH-SUM TO WS-GRAND-SUM
+                       ADD WS-BATCH-REJECTED TO WS-GRAND-REJECTED
+                       PERFORM PRINT-BATCH-LINE
+                   END-IF
+           END-READ.
+
+       PRINT-BATCH-LINE.
+           MOVE WS-BATCH-COUNT TO WS-COUNT-ED.
+           MOVE WS-BATCH-SUM TO WS-SUM-ED.
+           MOVE WS-BATCH-AVG TO WS-AVG-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-BATCH-NAME " Count: " WS-COUNT-ED
+               " Total: " WS-SUM-ED " Average: " WS-AVG-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-BATCH-REJECTED TO WS-REJECTED-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  Rejected: " WS-REJECTED-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       PRINT-BATCH-ERROR-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING FUNCTION TRIM(WS-BATCH-NAME)
+               " ERROR: could not open file:"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  " FUNCTION TRIM(WS-BATCH-FILENAME)
+               " (status " WS-BATCH-FILE-STATUS ")"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       PRINT-GRAND-TOTAL.
+           IF WS-GRAND-COUNT GREATER THAN 0
+               DIVIDE WS-GRAND-COUNT INTO WS-GRAND-SUM
+                   GIVING WS-GRAND-AVG
+           ELSE
+               SET WS-GRAND-AVG TO 0
+           END-IF.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Batches Run: " WS-BATCHES-RUN
+               " Failed: " WS-BATCHES-FAILED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-GRAND-COUNT TO WS-GRAND-COUNT-ED.
+           MOVE WS-GRAND-SUM TO WS-GRAND-SUM-ED.
+           MOVE WS-GRAND-AVG TO WS-AVG-ED.
+           MOVE WS-GRAND-REJECTED TO WS-GRAND-REJECTED-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Grand Count: " WS-GRAND-COUNT-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Grand Rejected: " WS-GRAND-REJECTED-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Grand Total: " WS-GRAND-SUM-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Grand Average: " WS-AVG-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
