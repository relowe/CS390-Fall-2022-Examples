@@ -0,0 +1,100 @@
+      * Accumulation logic shared with AVERAGE: reads one named input
+      * dataset of WS-NUMREC-VALUE readings and hands back the count,
+      * total, rejected count, and average to the caller. Factored out
+      * so AVGBATCH can run the same validation/accumulation against
+      * several batch files in one job.
+      * Input layout: one reading per line, 8 bytes, PIC S9(5)V99
+      * SIGN IS TRAILING SEPARATE CHARACTER - five integer digits, two
+      * decimal digits, no decimal point, then a literal trailing "+"
+      * or "-" byte (e.g. "0001000+" is 10.00); see AVERAGE's header
+      * for the full format note. A misformatted line is rejected
+      * and counted, not averaged. "Rejected:"/LK-REJECTED counts bad
+      * physical records, not bad input lines - a line longer than 8
+      * bytes is split across more than one fixed-length record by the
+      * runtime, so one garbled line can inflate the rejected count by
+      * more than 1.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. AVGCALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN DYNAMIC WS-DYN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 NUM-RECORD PIC S9(5)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+           COPY "numrec.cpy".
+
+          01 WS-DYN-FILENAME PIC X(40).
+          01 WS-FILE-STATUS  PIC XX.
+          01 WS-N            PIC 9(5).
+          01 WS-SUM           PIC S9(10)V99.
+          01 WS-REJECTED      PIC 9(5).
+          01 WS-EOF-SWITCH    PIC X VALUE "N".
+
+       LINKAGE SECTION.
+          01 LK-FILENAME     PIC X(40).
+          01 LK-COUNT        PIC 9(5).
+          01 LK-SUM          PIC S9(10)V99.
+          01 LK-REJECTED     PIC 9(5).
+          01 LK-AVG          PIC S9(5)V99.
+          01 LK-FILE-STATUS  PIC XX.
+
+       PROCEDURE DIVISION USING LK-FILENAME LK-COUNT LK-SUM
+               LK-REJECTED LK-AVG LK-FILE-STATUS.
+       Avgcalc.
+           MOVE FUNCTION TRIM(LK-FILENAME) TO WS-DYN-FILENAME.
+           SET WS-EOF-SWITCH TO "N".
+           SET WS-N TO 0.
+           SET WS-SUM TO 0.
+           SET WS-REJECTED TO 0.
+
+           OPEN INPUT NUM-FILE.
+           IF WS-FILE-STATUS NOT EQUAL TO "00"
+               MOVE WS-FILE-STATUS TO LK-FILE-STATUS
+               MOVE 0 TO LK-COUNT
+               MOVE 0 TO LK-SUM
+               MOVE 0 TO LK-REJECTED
+               MOVE 0 TO LK-AVG
+           ELSE
+               PERFORM ACCUMULATE-SUM
+               CLOSE NUM-FILE
+               MOVE "00" TO LK-FILE-STATUS
+               MOVE WS-N TO LK-COUNT
+               MOVE WS-SUM TO LK-SUM
+               MOVE WS-REJECTED TO LK-REJECTED
+               IF WS-N GREATER THAN 0
+                   DIVIDE WS-N INTO WS-SUM GIVING LK-AVG
+               ELSE
+                   SET LK-AVG TO 0
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       ACCUMULATE-SUM.
+           PERFORM GNUM UNTIL WS-EOF-SWITCH = "Y".
+
+       GNUM.
+           READ NUM-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+               NOT AT END
+                   IF NUM-RECORD IS NUMERIC
+                       MOVE NUM-RECORD TO WS-NUMREC-VALUE
+                       ADD 1 TO WS-N
+                       ADD WS-NUMREC-VALUE TO WS-SUM
+                   ELSE
+                       ADD 1 TO WS-REJECTED
+                       DISPLAY "AVGCALC: rejected non-numeric reading: "
+                           NUM-RECORD
+                   END-IF
+           END-READ.
