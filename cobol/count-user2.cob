@@ -1,32 +1,156 @@
       * This program counts according to user desires
       * This program uses COBOL's Structured Programming Fascilities
+      * WS-NUMREC-VALUE is carried in the shared WS-NUMREC layout
+      * (copybook/numrec.cpy) so this program and the other counting
+      * and averaging programs describe a number the same way.
+      * If a COUNTPARM control file is present, each of its records
+      * supplies one job's requestor and start/end/increment and the
+      * run is unattended; otherwise the job parameters are still
+      * ACCEPTed at the console, one job at a time, as before.
+      * Every generated range is appended to SEQAUDITLOG (requestor,
+      * timestamp, start, end, increment) so document control can
+      * trace back who claimed a given number block.
        IDENTIFICATION DIVISION.
           PROGRAM-ID. Count-User.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "COUNTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "SEQAUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 PARM-RECORD.
+             05 PARM-REQUESTOR PIC X(20).
+             05 PARM-START     PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+             05 PARM-END       PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+             05 PARM-INCREMENT PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 AUDIT-RECORD.
+             05 AUDIT-REQUESTOR  PIC X(20).
+             05 AUDIT-TIMESTAMP  PIC X(14).
+             05 AUDIT-START      PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+             05 AUDIT-END        PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+             05 AUDIT-INCREMENT  PIC S9(5) SIGN IS TRAILING SEPARATE
+                 CHARACTER.
+
        WORKING-STORAGE SECTION.
-        01  WS-NUMBER    PIC 9(5).
-        01  WS-START     PIC 9(5).
-        01  WS-END       PIC 9(5).
-        01  WS-INCREMENT PIC 9(5).
+           COPY "numrec.cpy".
+
+        01  WS-START     PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-END       PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-INCREMENT PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-AGAIN     PIC X VALUE "Y".
+        01  WS-GEN-COUNT PIC 9(5).
+        01  WS-PARM-STATUS  PIC XX.
+        01  WS-EOF-SWITCH   PIC X VALUE "N".
+        01  WS-NUMBER-ED    PIC -(5)9.
+        01  WS-REQUESTOR    PIC X(20).
+        01  WS-AUDIT-STATUS PIC XX.
+        01  WS-AUDIT-DATE   PIC 9(8).
+        01  WS-AUDIT-TIME   PIC 9(8).
 
        PROCEDURE DIVISION.
        Count-User.
-           DISPLAY "Starting Point? " WITH NO ADVANCING.
-           ACCEPT WS-START.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS EQUAL TO "00"
+              PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                 READ PARM-FILE
+                    AT END
+                       SET WS-EOF-SWITCH TO "Y"
+                    NOT AT END
+                       MOVE PARM-REQUESTOR TO WS-REQUESTOR
+                       MOVE PARM-START TO WS-START
+                       MOVE PARM-END TO WS-END
+                       MOVE PARM-INCREMENT TO WS-INCREMENT
+                       PERFORM RUN-SEQUENCE
+                 END-READ
+              END-PERFORM
+              CLOSE PARM-FILE
+           ELSE
+              PERFORM UNTIL
+                    FUNCTION UPPER-CASE(WS-AGAIN) NOT EQUAL TO "Y"
+                 DISPLAY "Requestor? " WITH NO ADVANCING
+                 ACCEPT WS-REQUESTOR
 
-           DISPLAY "Ending Point? " WITH NO ADVANCING.
-           ACCEPT WS-END.
+                 DISPLAY "Starting Point? " WITH NO ADVANCING
+                 ACCEPT WS-START
 
-           DISPLAY "Increment? " WITH NO ADVANCING.
-           ACCEPT WS-INCREMENT.
+                 DISPLAY "Ending Point? " WITH NO ADVANCING
+                 ACCEPT WS-END
 
-           MOVE WS-START TO WS-NUMBER.
-           PERFORM UNTIL WS-NUMBER GREATER THAN WS-END
-              DISPLAY WS-NUMBER
-              ADD WS-INCREMENT TO WS-NUMBER
-           END-PERFORM.
+                 DISPLAY "Increment? " WITH NO ADVANCING
+                 ACCEPT WS-INCREMENT
+
+                 PERFORM RUN-SEQUENCE
+
+                 DISPLAY "Generate another sequence (Y/N)? "
+                     WITH NO ADVANCING
+                 ACCEPT WS-AGAIN
+              END-PERFORM
+           END-IF.
 
            STOP RUN.
 
+       RUN-SEQUENCE.
+           IF WS-INCREMENT EQUAL TO 0
+              DISPLAY "Error: increment may not be zero - "
+                  "no sequence generated."
+           ELSE IF (WS-INCREMENT GREATER THAN 0 AND
+                       WS-START GREATER THAN WS-END)
+                   OR (WS-INCREMENT LESS THAN 0 AND
+                       WS-START LESS THAN WS-END)
+              DISPLAY "Error: increment direction does not match "
+                  "start/end - no sequence generated."
+           ELSE
+              MOVE WS-START TO WS-NUMREC-VALUE
+              SET WS-GEN-COUNT TO 0
+              PERFORM UNTIL (WS-INCREMENT GREATER THAN 0 AND
+                              WS-NUMREC-VALUE GREATER THAN WS-END)
+                         OR (WS-INCREMENT LESS THAN 0 AND
+                              WS-NUMREC-VALUE LESS THAN WS-END)
+                 MOVE WS-NUMREC-VALUE TO WS-NUMBER-ED
+                 DISPLAY WS-NUMBER-ED
+                 ADD 1 TO WS-GEN-COUNT
+                 ADD WS-INCREMENT TO WS-NUMREC-VALUE
+              END-PERFORM
+
+              DISPLAY "Generated " WS-GEN-COUNT
+                  " values, last value " WS-NUMBER-ED
+
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT EQUAL TO "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
+           MOVE WS-REQUESTOR TO AUDIT-REQUESTOR.
+           MOVE WS-AUDIT-DATE TO AUDIT-TIMESTAMP(1:8).
+           MOVE WS-AUDIT-TIME(1:6) TO AUDIT-TIMESTAMP(9:6).
+           MOVE WS-START TO AUDIT-START.
+           MOVE WS-END TO AUDIT-END.
+           MOVE WS-INCREMENT TO AUDIT-INCREMENT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
