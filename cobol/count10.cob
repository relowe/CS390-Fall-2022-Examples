@@ -1,21 +1,30 @@
-      * This program counts from 1 to 10
+      * This program counts from 1 to a user-supplied upper bound
+      * WS-NUMBER is carried in the shared WS-NUMREC layout
+      * (copybook/numrec.cpy) so this program and the other counting
+      * and averaging programs describe a number the same way.
        IDENTIFICATION DIVISION.
           PROGRAM-ID. Count10.
-       
+
        DATA DIVISION.
       * Custom types go here
        WORKING-STORAGE SECTION.
+           COPY "numrec.cpy".
+
       * Variables go here
       * LVL NAME         PICTURE Width (9 - digit, A - Alpha, X - Alphanum)
-        01  WS-NUMBER    PICTURE 99.
-        01  WS-NUM       PIC     9(2).
+        01  WS-END       PIC     9(2).
+        01  WS-NUMBER-ED PIC -(4)9.
 
        PROCEDURE DIVISION.
        Count10.
-          SET WS-NUMBER TO 1.
-          PERFORM COUNT-NUM 10 TIMES.
+          DISPLAY "Upper bound? " WITH NO ADVANCING.
+          ACCEPT WS-END.
+
+          SET WS-NUMREC-VALUE TO 1.
+          PERFORM COUNT-NUM WS-END TIMES.
           STOP RUN.
 
        COUNT-NUM.
-          DISPLAY WS-NUMBER.
-          ADD 1 TO WS-NUMBER.
+          MOVE WS-NUMREC-VALUE TO WS-NUMBER-ED.
+          DISPLAY WS-NUMBER-ED.
+          ADD 1 TO WS-NUMREC-VALUE.
