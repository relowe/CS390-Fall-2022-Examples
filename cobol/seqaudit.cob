@@ -0,0 +1,161 @@
+      * Builds the same start/end/increment sequence Count-User
+      * generates, then checks it against the USEDNUMS file (the
+      * document-control record of check numbers actually used) and
+      * reports any number in the sequence that was never used
+      * (missing) or used more than once (duplicated), instead of
+      * someone checking the Count-User console listing by hand.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Seqaudit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USED-FILE ASSIGN TO "USEDNUMS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO "AUDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USED-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 USED-RECORD PIC S9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 PRINT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01  WS-START       PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-END         PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-INCREMENT   PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+        01  WS-RANGE-SIZE  PIC 9(5).
+        01  WS-INDEX       PIC S9(9).
+        01  WS-OFFSET      PIC S9(9).
+        01  WS-REMAINDER   PIC S9(9).
+        01  WS-USED-NUMBER PIC S9(5).
+        01  WS-UNRECOGNIZED PIC 9(5) VALUE 0.
+        01  WS-MISSING-COUNT    PIC 9(5) VALUE 0.
+        01  WS-DUPLICATE-COUNT  PIC 9(5) VALUE 0.
+        01  WS-EOF-SWITCH  PIC X VALUE "N".
+        01  WS-PRINT-LINE  PIC X(80).
+        01  WS-NUMBER-ED   PIC -(5)9.
+        01  WS-SEEN-COUNT-ED PIC Z9.
+
+        01  WS-MAX-RANGE   PIC 9(5) VALUE 9999.
+        01  WS-SEEN-TABLE.
+            05 WS-SEEN-COUNT OCCURS 9999 TIMES PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Seqaudit.
+           DISPLAY "Starting Point? " WITH NO ADVANCING.
+           ACCEPT WS-START.
+
+           DISPLAY "Ending Point? " WITH NO ADVANCING.
+           ACCEPT WS-END.
+
+           DISPLAY "Increment? " WITH NO ADVANCING.
+           ACCEPT WS-INCREMENT.
+
+           IF WS-INCREMENT EQUAL TO 0
+               DISPLAY "Error: increment may not be zero - "
+                   "no audit run."
+           ELSE IF (WS-INCREMENT GREATER THAN 0 AND
+                       WS-START GREATER THAN WS-END)
+                   OR (WS-INCREMENT LESS THAN 0 AND
+                       WS-START LESS THAN WS-END)
+               DISPLAY "Error: increment direction does not match "
+                   "start/end - no audit run."
+           ELSE
+               PERFORM SIZE-RANGE
+               IF WS-RANGE-SIZE GREATER THAN WS-MAX-RANGE
+                   DISPLAY "Error: range of " WS-RANGE-SIZE
+                       " exceeds audit limit of " WS-MAX-RANGE "."
+               ELSE
+                   PERFORM AUDIT-SEQUENCE
+               END-IF
+           END-IF
+           END-IF.
+
+           STOP RUN.
+
+       SIZE-RANGE.
+           COMPUTE WS-RANGE-SIZE =
+               FUNCTION ABS(WS-END - WS-START) /
+               FUNCTION ABS(WS-INCREMENT) + 1.
+
+       AUDIT-SEQUENCE.
+           OPEN INPUT USED-FILE.
+           PERFORM MARK-USED UNTIL WS-EOF-SWITCH = "Y".
+           CLOSE USED-FILE.
+
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "Sequence Audit Report" TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+           PERFORM REPORT-GAPS.
+           PERFORM PRINT-SUMMARY.
+           CLOSE PRINT-FILE.
+
+       MARK-USED.
+           READ USED-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+               NOT AT END
+                   MOVE USED-RECORD TO WS-USED-NUMBER
+                   PERFORM INDEX-OF-USED
+           END-READ.
+
+       INDEX-OF-USED.
+           COMPUTE WS-OFFSET = WS-USED-NUMBER - WS-START.
+           COMPUTE WS-REMAINDER =
+               FUNCTION MOD(WS-OFFSET, WS-INCREMENT).
+           COMPUTE WS-INDEX = (WS-OFFSET / WS-INCREMENT) + 1.
+
+           IF WS-REMAINDER NOT EQUAL TO 0
+                   OR WS-INDEX LESS THAN 1
+                   OR WS-INDEX GREATER THAN WS-RANGE-SIZE
+               ADD 1 TO WS-UNRECOGNIZED
+           ELSE
+               ADD 1 TO WS-SEEN-COUNT(WS-INDEX)
+           END-IF.
+
+       REPORT-GAPS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX GREATER THAN WS-RANGE-SIZE
+               COMPUTE WS-USED-NUMBER =
+                   WS-START + ((WS-INDEX - 1) * WS-INCREMENT)
+               IF WS-SEEN-COUNT(WS-INDEX) EQUAL TO 0
+                   ADD 1 TO WS-MISSING-COUNT
+                   PERFORM WRITE-MISSING-LINE
+               ELSE
+                   IF WS-SEEN-COUNT(WS-INDEX) GREATER THAN 1
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                       PERFORM WRITE-DUPLICATE-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-MISSING-LINE.
+           MOVE WS-USED-NUMBER TO WS-NUMBER-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "MISSING: " WS-NUMBER-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       WRITE-DUPLICATE-LINE.
+           MOVE WS-USED-NUMBER TO WS-NUMBER-ED.
+           MOVE WS-SEEN-COUNT(WS-INDEX) TO WS-SEEN-COUNT-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "DUPLICATE: " WS-NUMBER-ED
+               " (used " WS-SEEN-COUNT-ED " times)"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       PRINT-SUMMARY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Missing: " WS-MISSING-COUNT
+               " Duplicated: " WS-DUPLICATE-COUNT
+               " Unrecognized: " WS-UNRECOGNIZED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
