@@ -0,0 +1,184 @@
+      * Extends AVERAGE's pipeline with the spread of the day's
+      * readings: running minimum, maximum, and standard deviation
+      * alongside the count, total, and mean.
+      * WS-NUMREC-VALUE is carried in the shared WS-NUMREC layout
+      * (copybook/numrec.cpy) so this program and the other counting
+      * and averaging programs describe a number the same way.
+      * Readings carry two decimal places (dollars and cents), matching
+      * AVERAGE's NUMDATA format.
+      * NUMDATA layout: one reading per line, 8 bytes, PIC S9(5)V99
+      * SIGN IS TRAILING SEPARATE CHARACTER - five integer digits, two
+      * decimal digits, no decimal point, then a literal trailing "+"
+      * or "-" byte (e.g. "0001000+" is 10.00); see AVERAGE's header
+      * for the full format note. A misformatted line is rejected
+      * and counted, not averaged. "Rejected:" counts bad physical
+      * records, not bad input lines - a line longer than 8 bytes is
+      * split across more than one fixed-length record by the runtime,
+      * so one garbled line can inflate the rejected count by more
+      * than 1.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STATS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO "NUMDATA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO "STATSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 NUM-RECORD PIC S9(5)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED.
+          01 PRINT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "numrec.cpy".
+
+          01 WS-N           PIC 9(5).
+          01 WS-SUM          PIC S9(10)V99.
+          01 WS-SUMSQ        PIC S9(16)V9(4).
+          01 WS-MIN          PIC S9(5)V99.
+          01 WS-MAX          PIC S9(5)V99.
+          01 WS-MEAN         PIC S9(5)V9(4).
+          01 WS-VARIANCE     PIC S9(10)V9(4).
+          01 WS-STDDEV       PIC S9(5)V9(4).
+          01 WS-EOF-SWITCH   PIC X VALUE "N".
+          01 WS-REJECTED     PIC 9(5) VALUE 0.
+          01 WS-REPORT-DATE  PIC X(10).
+          01 WS-PRINT-LINE   PIC X(80).
+          01 WS-SUM-ED       PIC -(10)9.99.
+          01 WS-MEAN-ED      PIC -(5)9.9999.
+          01 WS-MIN-ED       PIC -(5)9.99.
+          01 WS-MAX-ED       PIC -(5)9.99.
+          01 WS-STDDEV-ED    PIC -(5)9.9999.
+
+       PROCEDURE DIVISION.
+       Stats.
+           ACCEPT WS-NUMREC-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT NUM-FILE.
+           PERFORM ACCUMULATE-STATS.
+           CLOSE NUM-FILE.
+           PERFORM COMPUTE-STATS.
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+       ACCUMULATE-STATS.
+           SET WS-SUM TO 0.
+           SET WS-SUMSQ TO 0.
+           SET WS-N TO 0.
+           SET WS-REJECTED TO 0.
+           SET WS-MIN TO 0.
+           SET WS-MAX TO 0.
+           PERFORM GNUM UNTIL WS-EOF-SWITCH = "Y".
+
+       GNUM.
+           READ NUM-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+               NOT AT END
+                   IF NUM-RECORD IS NUMERIC
+                       MOVE NUM-RECORD TO WS-NUMREC-VALUE
+                       PERFORM TRACK-READING
+                   ELSE
+                       ADD 1 TO WS-REJECTED
+                       DISPLAY "STATS: rejected non-numeric reading: "
+                           NUM-RECORD
+                   END-IF
+           END-READ.
+
+       TRACK-READING.
+           IF WS-N EQUAL TO 0
+               MOVE WS-NUMREC-VALUE TO WS-MIN
+               MOVE WS-NUMREC-VALUE TO WS-MAX
+           ELSE
+               IF WS-NUMREC-VALUE LESS THAN WS-MIN
+                   MOVE WS-NUMREC-VALUE TO WS-MIN
+               END-IF
+               IF WS-NUMREC-VALUE GREATER THAN WS-MAX
+                   MOVE WS-NUMREC-VALUE TO WS-MAX
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-N.
+           ADD WS-NUMREC-VALUE TO WS-SUM.
+           COMPUTE WS-SUMSQ = WS-SUMSQ +
+               (WS-NUMREC-VALUE * WS-NUMREC-VALUE).
+
+       COMPUTE-STATS.
+           IF WS-N GREATER THAN 0
+               COMPUTE WS-MEAN = WS-SUM / WS-N
+               COMPUTE WS-VARIANCE =
+                   (WS-SUMSQ / WS-N) - (WS-MEAN * WS-MEAN)
+               COMPUTE WS-STDDEV = FUNCTION SQRT(WS-VARIANCE)
+           ELSE
+               SET WS-MEAN TO 0
+               SET WS-VARIANCE TO 0
+               SET WS-STDDEV TO 0
+           END-IF.
+
+       PRINT-REPORT.
+           MOVE WS-NUMREC-DATE(5:2) TO WS-REPORT-DATE(1:2).
+           MOVE "/"                 TO WS-REPORT-DATE(3:1).
+           MOVE WS-NUMREC-DATE(7:2) TO WS-REPORT-DATE(4:2).
+           MOVE "/"                 TO WS-REPORT-DATE(6:1).
+           MOVE WS-NUMREC-DATE(1:4) TO WS-REPORT-DATE(7:4).
+
+           OPEN OUTPUT PRINT-FILE.
+
+           MOVE "Daily Statistics Report" TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Run Date: " WS-REPORT-DATE
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Items Read: " WS-N
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Rejected: " WS-REJECTED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-SUM TO WS-SUM-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Total: " WS-SUM-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-MEAN TO WS-MEAN-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Mean: " WS-MEAN-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-MIN TO WS-MIN-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Minimum: " WS-MIN-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-MAX TO WS-MAX-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Maximum: " WS-MAX-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE WS-STDDEV TO WS-STDDEV-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "Std Deviation: " WS-STDDEV-ED
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           CLOSE PRINT-FILE.
