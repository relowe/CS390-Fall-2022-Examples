@@ -0,0 +1,54 @@
+      * Menu front-end tying AVERAGE, STATS, Count10, Count-User, and
+      * Count-User2 together so an operator picks a task by name
+      * instead of needing to know which of the five PROGRAM-IDs to
+      * submit. Each choice is handed to batch/run-suite.sh, which
+      * builds the target program if needed and runs it; run this
+      * menu from the repository root so that relative path resolves.
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. SUITEMENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          01 WS-CHOICE  PIC 9.
+          01 WS-COMMAND PIC X(80).
+          01 WS-DONE    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       Suitemenu.
+           PERFORM SHOW-MENU UNTIL WS-DONE = "Y".
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "Counting/Averaging Suite".
+           DISPLAY "1. Generate a simple sequence (Count10)".
+           DISPLAY "2. Generate a custom range (Count-User)".
+           DISPLAY "3. Generate a range, structured (Count-User2)".
+           DISPLAY "4. Average a batch of readings (AVERAGE)".
+           DISPLAY "5. Run today's statistics (STATS)".
+           DISPLAY "6. Exit".
+           DISPLAY "Choice? " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   MOVE "sh batch/run-suite.sh count10" TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+               WHEN 2
+                   MOVE "sh batch/run-suite.sh count-user" TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+               WHEN 3
+                   MOVE "sh batch/run-suite.sh count-user2"
+                       TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+               WHEN 4
+                   MOVE "sh batch/run-suite.sh average" TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+               WHEN 5
+                   MOVE "sh batch/run-suite.sh stats" TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND
+               WHEN 6
+                   SET WS-DONE TO "Y"
+               WHEN OTHER
+                   DISPLAY "Please choose 1-6."
+           END-EVALUATE.
