@@ -0,0 +1,7 @@
+      * Shared layout for a single numbered/dated reading, used by the
+      * counting and averaging programs so they describe their numbers
+      * the same way. Carries two decimal places so dollar-and-cents
+      * readings aren't truncated going through AVERAGE/STATS.
+       01  WS-NUMREC.
+           05  WS-NUMREC-VALUE  PIC S9(5)V99.
+           05  WS-NUMREC-DATE   PIC 9(8).
